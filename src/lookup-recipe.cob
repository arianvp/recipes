@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lookup-recipe.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-recipes
+           ASSIGN TO 'recipes.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS fd-recipe-id.
+
+       SELECT OPTIONAL fd-ingredients
+           ASSIGN TO 'ingredients.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS fd-ingredient-key.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-recipes.
+       COPY 'src/recipe-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       FD fd-ingredients.
+       COPY 'src/ingredient-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-recipe.
+           02 ws-recipe-id              PIC 9(6).
+           02 FILLER                    PIC X.
+           02 ws-recipe-name            PIC X(100).
+       01 ws-ingredient-switch          PIC X(01) VALUE 'N'.
+           88 ws-ingredient-eof          VALUE 'Y'.
+           88 ws-ingredient-not-eof      VALUE 'N'.
+       01 ws-ingredient-qty-edit        PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+           DISPLAY 'RECIPE ID: ' WITH NO ADVANCING
+           ACCEPT fd-recipe-id
+
+           OPEN INPUT fd-recipes
+           OPEN INPUT fd-ingredients
+
+           READ fd-recipes
+               INVALID KEY
+                   DISPLAY 'RECIPE ' fd-recipe-id ' NOT ON FILE'
+               NOT INVALID KEY
+                   MOVE fd-recipe-id TO ws-recipe-id
+                   MOVE fd-recipe-name TO ws-recipe-name
+                   DISPLAY ws-recipe
+                   DISPLAY '  CATEGORY:    ' fd-recipe-category
+                   DISPLAY '  YIELD:       ' fd-recipe-yield
+                   DISPLAY '  INSTRUCTIONS: ' fd-recipe-instructions
+                   PERFORM 1000-LIST-INGREDIENTS
+           END-READ
+
+           CLOSE fd-recipes
+           CLOSE fd-ingredients
+
+           STOP RUN
+           .
+
+       1000-LIST-INGREDIENTS.
+      *    See list-recipes.cob for the rationale behind the START
+      *    plus forward-read-while-matching pattern used here.
+           SET ws-ingredient-not-eof TO TRUE
+           MOVE fd-recipe-id TO fd-ingredient-recipe-id
+           MOVE 1 TO fd-ingredient-line-no
+
+           START fd-ingredients KEY IS >= fd-ingredient-key
+               INVALID KEY
+                   SET ws-ingredient-eof TO TRUE
+           END-START
+
+           PERFORM UNTIL ws-ingredient-eof
+               READ fd-ingredients NEXT RECORD
+                   AT END
+                       SET ws-ingredient-eof TO TRUE
+                   NOT AT END
+                       IF fd-ingredient-recipe-id NOT = ws-recipe-id
+                           SET ws-ingredient-eof TO TRUE
+                       ELSE
+                           MOVE fd-ingredient-qty
+                               TO ws-ingredient-qty-edit
+                           DISPLAY '  INGREDIENT: '
+                               ws-ingredient-qty-edit
+                               ' ' fd-ingredient-unit
+                               ' ' fd-ingredient-desc
+                               ' (' fd-ingredient-code ')'
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
