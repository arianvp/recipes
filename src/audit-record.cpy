@@ -0,0 +1,14 @@
+      *****************************************************************
+      * AUDIT-RECORD.CPY
+      *
+      * One line per recipe create/update/delete, appended to the
+      * audit log (recipes-audit.log). Included with a prefix via
+      *     COPY 'src/audit-record.cpy' REPLACING ==:X:== BY ==xx-==.
+      *****************************************************************
+       01 :X:audit.
+           02 :X:audit-recipe-id        PIC 9(6).
+           02 :X:audit-action           PIC X(10).
+           02 :X:audit-old-name         PIC X(100).
+           02 :X:audit-new-name         PIC X(100).
+           02 :X:audit-date             PIC 9(8).
+           02 :X:audit-time             PIC 9(8).
