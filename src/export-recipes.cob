@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. export-recipes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT fd-recipes
+           ASSIGN TO 'recipes.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS fd-recipe-id.
+
+       SELECT fd-export
+           ASSIGN TO 'recipes-export.csv'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-recipes.
+       COPY 'src/recipe-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       FD fd-export.
+       01 fd-export-line               PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 FILLER                       PIC X VALUE 'N'.
+           88 ws-eof                   VALUE 'Y'.
+           88 ws-not-eof                VALUE 'N'.
+       01 ws-line                      PIC X(200).
+       01 ws-recipe-id-edit            PIC 9(6).
+       01 ws-export-count              PIC 9(6) BINARY VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT fd-recipes
+           OPEN OUTPUT fd-export
+
+           MOVE SPACES TO ws-line
+           STRING 'RECIPE_ID,RECIPE_NAME,CATEGORY' DELIMITED BY SIZE
+               INTO ws-line
+           MOVE ws-line TO fd-export-line
+           WRITE fd-export-line
+
+           PERFORM UNTIL ws-eof
+               READ fd-recipes
+                   AT END
+                       SET ws-eof TO TRUE
+                   NOT AT END
+                       PERFORM 1000-EXPORT-RECIPE
+               END-READ
+           END-PERFORM
+
+           CLOSE fd-recipes
+           CLOSE fd-export
+
+           DISPLAY 'RECIPES EXPORTED: ' ws-export-count
+
+           STOP RUN
+           .
+
+       1000-EXPORT-RECIPE.
+      *    Name and category are quoted CSV fields (RFC4180 style) so
+      *    a comma inside either one cannot shift the columns after
+      *    it; the id is numeric and never needs quoting.
+           ADD 1 TO ws-export-count
+           MOVE fd-recipe-id TO ws-recipe-id-edit
+
+           MOVE SPACES TO ws-line
+           STRING ws-recipe-id-edit DELIMITED BY SIZE
+               ',"' DELIMITED BY SIZE
+               FUNCTION TRIM(fd-recipe-name) DELIMITED BY SIZE
+               '","' DELIMITED BY SIZE
+               FUNCTION TRIM(fd-recipe-category) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               INTO ws-line
+           MOVE ws-line TO fd-export-line
+           WRITE fd-export-line
+           .
