@@ -0,0 +1,18 @@
+      *****************************************************************
+      * INGREDIENT-RECORD.CPY
+      *
+      * Ingredient line layout for the ingredients file
+      * (ingredients.db). Keyed by recipe id plus a line number so a
+      * recipe can carry any number of ingredient lines. Included
+      * into each program's FD with a prefix via
+      *     COPY 'src/ingredient-record.cpy'
+      *         REPLACING ==:X:== BY ==xx-==.
+      *****************************************************************
+       01 :X:ingredient.
+           02 :X:ingredient-key.
+               03 :X:ingredient-recipe-id   PIC 9(6).
+               03 :X:ingredient-line-no     PIC 9(3).
+           02 :X:ingredient-code            PIC X(10).
+           02 :X:ingredient-qty             PIC 9(3)V9(2).
+           02 :X:ingredient-unit            PIC X(10).
+           02 :X:ingredient-desc            PIC X(40).
