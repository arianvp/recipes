@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. print-menu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-menus
+           ASSIGN TO 'menus.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS fd-menu-key.
+
+       SELECT OPTIONAL fd-recipes
+           ASSIGN TO 'recipes.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS fd-recipe-id.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-menus.
+       COPY 'src/menu-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       FD fd-recipes.
+       COPY 'src/recipe-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-menu-date                 PIC 9(8).
+       01 ws-menu-switch                PIC X(01) VALUE 'N'.
+           88 ws-menu-eof                VALUE 'Y'.
+           88 ws-menu-not-eof            VALUE 'N'.
+       01 ws-recipe-count               PIC 9(4) BINARY VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           DISPLAY 'MENU DATE (YYYYMMDD): ' WITH NO ADVANCING
+           ACCEPT ws-menu-date
+
+           OPEN INPUT fd-menus
+           OPEN INPUT fd-recipes
+
+           DISPLAY 'MENU FOR: ' ws-menu-date
+
+           MOVE ws-menu-date TO fd-menu-date
+           MOVE 1 TO fd-menu-line-no
+
+           START fd-menus KEY IS >= fd-menu-key
+               INVALID KEY
+                   SET ws-menu-eof TO TRUE
+           END-START
+
+           PERFORM UNTIL ws-menu-eof
+               READ fd-menus NEXT RECORD
+                   AT END
+                       SET ws-menu-eof TO TRUE
+                   NOT AT END
+                       IF fd-menu-date NOT = ws-menu-date
+                           SET ws-menu-eof TO TRUE
+                       ELSE
+                           PERFORM 1000-PRINT-MENU-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE fd-menus
+           CLOSE fd-recipes
+
+           DISPLAY 'RECIPES ON MENU: ' ws-recipe-count
+
+           STOP RUN
+           .
+
+       1000-PRINT-MENU-LINE.
+           ADD 1 TO ws-recipe-count
+           MOVE fd-menu-recipe-id TO fd-recipe-id
+
+           READ fd-recipes
+               INVALID KEY
+                   DISPLAY '  ' fd-menu-recipe-id
+                       ' - RECIPE NOT ON FILE'
+               NOT INVALID KEY
+                   DISPLAY '  ' fd-menu-recipe-id
+                       ' - ' fd-recipe-name
+           END-READ
+           .
