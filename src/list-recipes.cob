@@ -7,15 +7,35 @@
        SELECT fd-recipes
            ASSIGN TO 'recipes.db'
            ORGANIZATION IS INDEXED
-           ACCESS IS SEQUENTIAL
+           ACCESS IS DYNAMIC
            RECORD KEY IS fd-recipe-id.
 
+       SELECT OPTIONAL fd-ingredients
+           ASSIGN TO 'ingredients.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS fd-ingredient-key.
+
+       SELECT OPTIONAL fd-checkpoints
+           ASSIGN TO 'report-checkpoint.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS fd-checkpoint-report.
+
        DATA DIVISION.
        FILE SECTION.
        FD fd-recipes.
        COPY 'src/recipe-record.cpy'
            REPLACING ==:X:== BY ==fd-==.
 
+       FD fd-ingredients.
+       COPY 'src/ingredient-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       FD fd-checkpoints.
+       COPY 'src/checkpoint-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
        WORKING-STORAGE SECTION.
        01 ws-recipe.
            02 ws-recipe-id             PIC 9(6).
@@ -25,11 +45,37 @@
            88 ws-eof                   VALUE 'Y'.
            88 ws-not-eof               VALUE 'N'.
        01 ws-recipe-count              PIC 9(6) BINARY.
+       01 ws-ingredient-switch         PIC X(01) VALUE 'N'.
+           88 ws-ingredient-eof         VALUE 'Y'.
+           88 ws-ingredient-not-eof     VALUE 'N'.
+       01 ws-category-totals.
+           02 ws-appetizer-count        PIC 9(6) BINARY VALUE ZERO.
+           02 ws-entree-count           PIC 9(6) BINARY VALUE ZERO.
+           02 ws-dessert-count          PIC 9(6) BINARY VALUE ZERO.
+           02 ws-side-count             PIC 9(6) BINARY VALUE ZERO.
+           02 ws-other-count            PIC 9(6) BINARY VALUE ZERO.
+       01 ws-start-id                   PIC 9(6).
+       01 ws-checkpoint-report          PIC X(10) VALUE 'LIST-RCP'.
+       01 ws-ingredient-qty-edit        PIC ZZ9.99.
 
        PROCEDURE DIVISION.
            OPEN INPUT fd-recipes
+           OPEN INPUT fd-ingredients
+           OPEN I-O fd-checkpoints
+
+           DISPLAY 'START AFTER RECIPE ID (0 TO RESUME/BEGIN): '
+               WITH NO ADVANCING
+           ACCEPT ws-start-id
+           PERFORM 5000-RESOLVE-START-ID
+
+           MOVE ws-start-id TO fd-recipe-id
+           START fd-recipes KEY IS >= fd-recipe-id
+               INVALID KEY
+                   SET ws-eof TO TRUE
+           END-START
+
            PERFORM UNTIL ws-eof
-               READ fd-recipes
+               READ fd-recipes NEXT RECORD
                    AT END
                        SET ws-eof TO TRUE
                    NOT AT END
@@ -37,11 +83,118 @@
                        MOVE fd-recipe-id TO ws-recipe-id
                        MOVE fd-recipe-name TO ws-recipe-name
                        DISPLAY ws-recipe
+                       DISPLAY '  CATEGORY:    ' fd-recipe-category
+                       DISPLAY '  YIELD:       ' fd-recipe-yield
+                       DISPLAY '  INSTRUCTIONS: '
+                           fd-recipe-instructions
+                       PERFORM 1000-LIST-INGREDIENTS
+                       PERFORM 2000-TALLY-CATEGORY
+                       PERFORM 6000-UPDATE-CHECKPOINT
                END-READ
            END-PERFORM
+
+           MOVE ZERO TO fd-checkpoint-last-id
+           PERFORM 6100-WRITE-CHECKPOINT
+
            CLOSE fd-recipes
+           CLOSE fd-ingredients
+           CLOSE fd-checkpoints
 
-           DISPLAY 'NR. RECIPES: ' ws-recipe-count
+           DISPLAY 'NR. RECIPES FROM ID ' ws-start-id ' ON: '
+               ws-recipe-count
+           DISPLAY '  APPETIZER: ' ws-appetizer-count
+           DISPLAY '  ENTREE:    ' ws-entree-count
+           DISPLAY '  DESSERT:   ' ws-dessert-count
+           DISPLAY '  SIDE:      ' ws-side-count
+           DISPLAY '  OTHER:     ' ws-other-count
 
            STOP RUN
            .
+
+       5000-RESOLVE-START-ID.
+      *    A zero entry means "pick it up automatically": resume just
+      *    past the last recipe id the previous run fully processed,
+      *    or start from the beginning if there is no checkpoint yet.
+      *    A non-zero entry is the operator naming a recipe id to
+      *    start after (matching the prompt's own wording), so it is
+      *    advanced by one the same way the checkpointed id is.
+           IF ws-start-id = ZERO
+               MOVE ws-checkpoint-report TO fd-checkpoint-report
+               READ fd-checkpoints
+                   INVALID KEY
+                       MOVE 1 TO ws-start-id
+                   NOT INVALID KEY
+                       IF fd-checkpoint-last-id = ZERO
+                           MOVE 1 TO ws-start-id
+                       ELSE
+                           COMPUTE ws-start-id =
+                               fd-checkpoint-last-id + 1
+                       END-IF
+               END-READ
+           ELSE
+               ADD 1 TO ws-start-id
+           END-IF
+           .
+
+       6000-UPDATE-CHECKPOINT.
+           MOVE fd-recipe-id TO fd-checkpoint-last-id
+           MOVE ZERO TO fd-checkpoint-last-page
+           PERFORM 6100-WRITE-CHECKPOINT
+           .
+
+       6100-WRITE-CHECKPOINT.
+           MOVE ws-checkpoint-report TO fd-checkpoint-report
+           REWRITE fd-checkpoint
+               INVALID KEY
+                   WRITE fd-checkpoint
+           END-REWRITE
+           .
+
+       2000-TALLY-CATEGORY.
+           EVALUATE fd-recipe-category
+               WHEN 'APPETIZER'
+                   ADD 1 TO ws-appetizer-count
+               WHEN 'ENTREE'
+                   ADD 1 TO ws-entree-count
+               WHEN 'DESSERT'
+                   ADD 1 TO ws-dessert-count
+               WHEN 'SIDE'
+                   ADD 1 TO ws-side-count
+               WHEN OTHER
+                   ADD 1 TO ws-other-count
+           END-EVALUATE
+           .
+
+       1000-LIST-INGREDIENTS.
+      *    Ingredient lines for the current recipe are keyed by
+      *    recipe id plus line number, so a START on the recipe id
+      *    positions the file and the loop reads forward until the
+      *    recipe id on the key changes.
+           SET ws-ingredient-not-eof TO TRUE
+           MOVE fd-recipe-id TO fd-ingredient-recipe-id
+           MOVE 1 TO fd-ingredient-line-no
+
+           START fd-ingredients KEY IS >= fd-ingredient-key
+               INVALID KEY
+                   SET ws-ingredient-eof TO TRUE
+           END-START
+
+           PERFORM UNTIL ws-ingredient-eof
+               READ fd-ingredients NEXT RECORD
+                   AT END
+                       SET ws-ingredient-eof TO TRUE
+                   NOT AT END
+                       IF fd-ingredient-recipe-id NOT = ws-recipe-id
+                           SET ws-ingredient-eof TO TRUE
+                       ELSE
+                           MOVE fd-ingredient-qty
+                               TO ws-ingredient-qty-edit
+                           DISPLAY '  INGREDIENT: '
+                               ws-ingredient-qty-edit
+                               ' ' fd-ingredient-unit
+                               ' ' fd-ingredient-desc
+                               ' (' fd-ingredient-code ')'
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
