@@ -0,0 +1,15 @@
+      *****************************************************************
+      * BATCH-RECIPE-RECORD.CPY
+      *
+      * Flat input layout for batch-loading recipes (one recipe per
+      * line: id, name, category, yield, instructions). Included with
+      * a prefix via
+      *     COPY 'src/batch-recipe-record.cpy'
+      *         REPLACING ==:X:== BY ==xx-==.
+      *****************************************************************
+       01 :X:batch-recipe.
+           02 :X:batch-recipe-id           PIC 9(6).
+           02 :X:batch-recipe-name         PIC X(100).
+           02 :X:batch-recipe-category     PIC X(10).
+           02 :X:batch-recipe-yield        PIC 9(4).
+           02 :X:batch-recipe-instructions PIC X(500).
