@@ -0,0 +1,10 @@
+      *****************************************************************
+      * COUNTER-RECORD.CPY
+      *
+      * Single-record keyed file holding the next free recipe id.
+      * Included into each program's FD with a prefix via
+      *     COPY 'src/counter-record.cpy' REPLACING ==:X:== BY ==xx-==.
+      *****************************************************************
+       01 :X:counter.
+           02 :X:counter-key            PIC X(01).
+           02 :X:counter-next-id        PIC 9(06).
