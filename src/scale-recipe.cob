@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scale-recipe.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-recipes
+           ASSIGN TO 'recipes.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS fd-recipe-id.
+
+       SELECT OPTIONAL fd-ingredients
+           ASSIGN TO 'ingredients.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS fd-ingredient-key.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-recipes.
+       COPY 'src/recipe-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       FD fd-ingredients.
+       COPY 'src/ingredient-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-found-switch               PIC X(01) VALUE 'N'.
+           88 ws-found                  VALUE 'Y'.
+           88 ws-not-found               VALUE 'N'.
+       01 ws-ratio                      PIC 9(3)V9(2).
+       01 ws-scaled-qty                 PIC 9(7)V9(2).
+       01 ws-scaled-qty-edit            PIC ZZZZZZ9.99.
+       01 ws-ingredient-switch          PIC X(01) VALUE 'N'.
+           88 ws-ingredient-eof          VALUE 'Y'.
+           88 ws-ingredient-not-eof      VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           DISPLAY 'RECIPE ID: ' WITH NO ADVANCING
+           ACCEPT fd-recipe-id
+
+           OPEN INPUT fd-recipes
+           OPEN INPUT fd-ingredients
+
+           READ fd-recipes
+               INVALID KEY
+                   DISPLAY 'RECIPE ' fd-recipe-id ' NOT ON FILE'
+                   SET ws-not-found TO TRUE
+               NOT INVALID KEY
+                   SET ws-found TO TRUE
+           END-READ
+
+           IF ws-found
+               DISPLAY 'RECIPE: ' fd-recipe-name
+               DISPLAY 'YIELD (SERVINGS AS WRITTEN): ' fd-recipe-yield
+
+               DISPLAY 'SCALE RATIO (E.G. 2.00 FOR DOUBLE): '
+                   WITH NO ADVANCING
+               ACCEPT ws-ratio
+
+               PERFORM 1000-SCALE-INGREDIENTS
+           END-IF
+
+           CLOSE fd-recipes
+           CLOSE fd-ingredients
+
+           STOP RUN
+           .
+
+       1000-SCALE-INGREDIENTS.
+      *    Quantities are scaled for display only - the stored recipe
+      *    and its ingredient lines are never rewritten here.
+           SET ws-ingredient-not-eof TO TRUE
+           MOVE fd-recipe-id TO fd-ingredient-recipe-id
+           MOVE 1 TO fd-ingredient-line-no
+
+           START fd-ingredients KEY IS >= fd-ingredient-key
+               INVALID KEY
+                   SET ws-ingredient-eof TO TRUE
+           END-START
+
+           PERFORM UNTIL ws-ingredient-eof
+               READ fd-ingredients NEXT RECORD
+                   AT END
+                       SET ws-ingredient-eof TO TRUE
+                   NOT AT END
+                       IF fd-ingredient-recipe-id NOT = fd-recipe-id
+                           SET ws-ingredient-eof TO TRUE
+                       ELSE
+                           COMPUTE ws-scaled-qty ROUNDED =
+                               fd-ingredient-qty * ws-ratio
+                               ON SIZE ERROR
+                                   DISPLAY '  ' fd-ingredient-code
+                                       ' (' fd-ingredient-desc
+                                       ') SCALED QUANTITY TOO LARGE '
+                                       'TO DISPLAY - SKIPPED'
+                           NOT ON SIZE ERROR
+                               MOVE ws-scaled-qty TO ws-scaled-qty-edit
+                               DISPLAY '  ' ws-scaled-qty-edit
+                                   ' ' fd-ingredient-unit
+                                   ' ' fd-ingredient-desc
+                                   ' (' fd-ingredient-code ')'
+                           END-COMPUTE
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
