@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. maintain-recipe.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-recipes
+           ASSIGN TO 'recipes.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS fd-recipe-id.
+
+       SELECT OPTIONAL fd-ingredients
+           ASSIGN TO 'ingredients.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS fd-ingredient-key.
+
+       SELECT OPTIONAL fd-audits
+           ASSIGN TO 'recipes-audit.log'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-recipes.
+       COPY 'src/recipe-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       FD fd-ingredients.
+       COPY 'src/ingredient-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       FD fd-audits.
+       COPY 'src/audit-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-mode                      PIC X(01).
+           88 ws-mode-update            VALUE 'U'.
+           88 ws-mode-delete            VALUE 'D'.
+       01 ws-found-switch               PIC X(01) VALUE 'N'.
+           88 ws-found                  VALUE 'Y'.
+           88 ws-not-found               VALUE 'N'.
+       01 ws-recipe-id-save             PIC 9(6).
+       01 ws-old-name                   PIC X(100).
+       01 ws-ingredient-switch          PIC X(01) VALUE 'N'.
+           88 ws-ingredient-eof          VALUE 'Y'.
+           88 ws-ingredient-not-eof      VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           DISPLAY 'RECIPE ID:             ' WITH NO ADVANCING
+           ACCEPT fd-recipe-id
+
+           OPEN I-O fd-recipes
+
+           READ fd-recipes
+               INVALID KEY
+                   DISPLAY 'RECIPE ' fd-recipe-id ' NOT ON FILE'
+                   SET ws-not-found TO TRUE
+               NOT INVALID KEY
+                   SET ws-found TO TRUE
+           END-READ
+
+           IF ws-not-found
+               GO TO 9999-EXIT
+           END-IF
+
+           DISPLAY 'CURRENT NAME:          ' fd-recipe-name
+           DISPLAY 'CURRENT CATEGORY:      ' fd-recipe-category
+           DISPLAY 'CURRENT YIELD:         ' fd-recipe-yield
+
+           DISPLAY 'MODE (U-PDATE/D-ELETE): ' WITH NO ADVANCING
+           ACCEPT ws-mode
+
+           EVALUATE TRUE
+               WHEN ws-mode-update
+                   PERFORM 1000-UPDATE-RECIPE
+               WHEN ws-mode-delete
+                   PERFORM 2000-DELETE-RECIPE
+               WHEN OTHER
+                   DISPLAY 'INVALID MODE - NOTHING DONE'
+           END-EVALUATE
+
+       9999-EXIT.
+           CLOSE fd-recipes
+           STOP RUN
+           .
+
+       1000-UPDATE-RECIPE.
+           MOVE fd-recipe-name TO ws-old-name
+
+           DISPLAY 'NEW NAME:              ' WITH NO ADVANCING
+           ACCEPT fd-recipe-name
+
+           DISPLAY 'NEW CATEGORY:          ' WITH NO ADVANCING
+           ACCEPT fd-recipe-category
+
+           DISPLAY 'NEW YIELD:             ' WITH NO ADVANCING
+           ACCEPT fd-recipe-yield
+
+           DISPLAY 'NEW INSTRUCTIONS:      ' WITH NO ADVANCING
+           ACCEPT fd-recipe-instructions
+
+           REWRITE fd-recipe
+               INVALID KEY
+                   DISPLAY 'RECIPE ' fd-recipe-id ' COULD NOT BE '
+                       'REWRITTEN'
+               NOT INVALID KEY
+                   DISPLAY 'RECIPE ' fd-recipe-id ' UPDATED'
+                   PERFORM 1100-WRITE-AUDIT-RECORD
+           END-REWRITE
+           .
+
+       1100-WRITE-AUDIT-RECORD.
+           OPEN EXTEND fd-audits
+
+           MOVE fd-recipe-id   TO fd-audit-recipe-id
+           MOVE 'UPDATE'       TO fd-audit-action
+           MOVE ws-old-name    TO fd-audit-old-name
+           MOVE fd-recipe-name TO fd-audit-new-name
+           ACCEPT fd-audit-date FROM DATE YYYYMMDD
+           ACCEPT fd-audit-time FROM TIME
+
+           WRITE fd-audit
+
+           CLOSE fd-audits
+           .
+
+       2000-DELETE-RECIPE.
+           MOVE fd-recipe-id TO ws-recipe-id-save
+           MOVE fd-recipe-name TO ws-old-name
+
+           DELETE fd-recipes
+               INVALID KEY
+                   DISPLAY 'RECIPE ' fd-recipe-id ' COULD NOT BE '
+                       'DELETED'
+               NOT INVALID KEY
+                   DISPLAY 'RECIPE ' fd-recipe-id ' DELETED'
+                   PERFORM 2100-DELETE-INGREDIENTS
+                   PERFORM 2200-WRITE-AUDIT-RECORD
+           END-DELETE
+           .
+
+       2200-WRITE-AUDIT-RECORD.
+           OPEN EXTEND fd-audits
+
+           MOVE ws-recipe-id-save TO fd-audit-recipe-id
+           MOVE 'DELETE'          TO fd-audit-action
+           MOVE ws-old-name       TO fd-audit-old-name
+           MOVE SPACES            TO fd-audit-new-name
+           ACCEPT fd-audit-date FROM DATE YYYYMMDD
+           ACCEPT fd-audit-time FROM TIME
+
+           WRITE fd-audit
+
+           CLOSE fd-audits
+           .
+
+       2100-DELETE-INGREDIENTS.
+      *    A deleted recipe should not leave orphan ingredient lines
+      *    behind, so every line keyed to this recipe id is removed.
+           SET ws-ingredient-not-eof TO TRUE
+           MOVE ws-recipe-id-save TO fd-ingredient-recipe-id
+           MOVE 1 TO fd-ingredient-line-no
+
+           OPEN I-O fd-ingredients
+
+           START fd-ingredients KEY IS >= fd-ingredient-key
+               INVALID KEY
+                   SET ws-ingredient-eof TO TRUE
+           END-START
+
+           PERFORM UNTIL ws-ingredient-eof
+               READ fd-ingredients NEXT RECORD
+                   AT END
+                       SET ws-ingredient-eof TO TRUE
+                   NOT AT END
+                       IF fd-ingredient-recipe-id
+                               NOT = ws-recipe-id-save
+                           SET ws-ingredient-eof TO TRUE
+                       ELSE
+                           DELETE fd-ingredients RECORD
+                               INVALID KEY
+                                   DISPLAY 'INGREDIENT LINE COULD '
+                                       'NOT BE DELETED'
+                           END-DELETE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE fd-ingredients
+           .
