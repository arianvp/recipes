@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. search-recipes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT fd-recipes
+           ASSIGN TO 'recipes.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS fd-recipe-id.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-recipes.
+       COPY 'src/recipe-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-recipe.
+           02 ws-recipe-id             PIC 9(6).
+           02 FILLER                   PIC X.
+           02 ws-recipe-name           PIC X(100).
+       01 FILLER                       PIC X VALUE 'N'.
+           88 ws-eof                   VALUE 'Y'.
+           88 ws-not-eof                VALUE 'N'.
+       01 ws-search-string             PIC X(100).
+       01 ws-search-len                PIC 9(3) BINARY.
+       01 ws-match-count               PIC 9(6) BINARY VALUE ZERO.
+       01 ws-tally                     PIC 9(3) BINARY.
+
+       PROCEDURE DIVISION.
+           DISPLAY 'SEARCH TEXT: ' WITH NO ADVANCING
+           ACCEPT ws-search-string
+
+           COMPUTE ws-search-len =
+               FUNCTION LENGTH(FUNCTION TRIM(ws-search-string))
+
+           OPEN INPUT fd-recipes
+           PERFORM UNTIL ws-eof
+               READ fd-recipes
+                   AT END
+                       SET ws-eof TO TRUE
+                   NOT AT END
+                       PERFORM 1000-CHECK-RECIPE
+               END-READ
+           END-PERFORM
+           CLOSE fd-recipes
+
+           DISPLAY 'RECIPES MATCHED: ' ws-match-count
+
+           STOP RUN
+           .
+
+       1000-CHECK-RECIPE.
+           MOVE ZERO TO ws-tally
+           IF ws-search-len > ZERO
+               INSPECT fd-recipe-name TALLYING ws-tally
+                   FOR ALL ws-search-string(1:ws-search-len)
+           END-IF
+
+           IF ws-tally > ZERO
+               ADD 1 TO ws-match-count
+               MOVE fd-recipe-id TO ws-recipe-id
+               MOVE fd-recipe-name TO ws-recipe-name
+               DISPLAY ws-recipe
+           END-IF
+           .
