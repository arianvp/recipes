@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. print-recipes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT fd-recipes
+           ASSIGN TO 'recipes.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS fd-recipe-id.
+
+       SELECT OPTIONAL fd-ingredients
+           ASSIGN TO 'ingredients.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS fd-ingredient-key.
+
+       SELECT OPTIONAL fd-print
+           ASSIGN TO 'recipes-report.prt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL fd-checkpoints
+           ASSIGN TO 'report-checkpoint.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS fd-checkpoint-report.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-recipes.
+       COPY 'src/recipe-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       FD fd-ingredients.
+       COPY 'src/ingredient-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       FD fd-print.
+       01 fd-print-line                PIC X(80).
+
+       FD fd-checkpoints.
+       COPY 'src/checkpoint-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       WORKING-STORAGE SECTION.
+       01 FILLER                       PIC X VALUE 'N'.
+           88 ws-eof                   VALUE 'Y'.
+           88 ws-not-eof                VALUE 'N'.
+       01 ws-ingredient-switch         PIC X(01) VALUE 'N'.
+           88 ws-ingredient-eof         VALUE 'Y'.
+           88 ws-ingredient-not-eof     VALUE 'N'.
+       01 ws-recipe-count              PIC 9(6) VALUE ZERO.
+       01 ws-page-no                   PIC 9(4) VALUE ZERO.
+       01 ws-line-no                   PIC 9(3) BINARY VALUE 99.
+       01 ws-lines-per-page            PIC 9(3) VALUE 55.
+       01 ws-run-date                  PIC 9(6).
+       01 ws-run-date-edit             PIC 99/99/99.
+       01 ws-line                      PIC X(80).
+       01 ws-start-id                   PIC 9(6).
+       01 ws-entered-start-id           PIC 9(6).
+       01 ws-checkpoint-report          PIC X(10) VALUE 'PRINT-RCP'.
+       01 ws-resume-switch              PIC X(01) VALUE 'N'.
+           88 ws-resuming                VALUE 'Y'.
+           88 ws-not-resuming            VALUE 'N'.
+       01 ws-ingredient-qty-edit        PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+           ACCEPT ws-run-date FROM DATE
+           MOVE ws-run-date TO ws-run-date-edit
+
+           OPEN INPUT fd-recipes
+           OPEN INPUT fd-ingredients
+           OPEN I-O fd-checkpoints
+
+           DISPLAY 'START AFTER RECIPE ID (0 TO RESUME/BEGIN): '
+               WITH NO ADVANCING
+           ACCEPT ws-start-id
+           MOVE ws-start-id TO ws-entered-start-id
+           PERFORM 5000-RESOLVE-START-ID
+
+      *    A resumed run appends to the report already on disk so the
+      *    pages printed before a prior run was killed survive; a
+      *    fresh run (no checkpoint, or an operator-entered id of 0
+      *    starting at the beginning) truncates it as before.
+           IF ws-resuming
+               OPEN EXTEND fd-print
+           ELSE
+               OPEN OUTPUT fd-print
+           END-IF
+
+           MOVE ws-start-id TO fd-recipe-id
+           START fd-recipes KEY IS >= fd-recipe-id
+               INVALID KEY
+                   SET ws-eof TO TRUE
+           END-START
+
+           PERFORM UNTIL ws-eof
+               READ fd-recipes NEXT RECORD
+                   AT END
+                       SET ws-eof TO TRUE
+                   NOT AT END
+                       IF ws-line-no >= ws-lines-per-page
+                           PERFORM 1000-PRINT-HEADERS
+                       END-IF
+                       PERFORM 2000-PRINT-RECIPE
+                       PERFORM 3000-PRINT-INGREDIENTS
+                       PERFORM 6000-UPDATE-CHECKPOINT
+               END-READ
+           END-PERFORM
+
+           MOVE SPACES TO ws-line
+           STRING 'RECIPES PRINTED: ' DELIMITED BY SIZE
+               ws-recipe-count DELIMITED BY SIZE
+               INTO ws-line
+           MOVE ws-line TO fd-print-line
+           WRITE fd-print-line
+
+           MOVE ZERO TO fd-checkpoint-last-id
+           MOVE ZERO TO fd-checkpoint-last-page
+           PERFORM 6100-WRITE-CHECKPOINT
+
+           CLOSE fd-recipes
+           CLOSE fd-ingredients
+           CLOSE fd-print
+           CLOSE fd-checkpoints
+
+           STOP RUN
+           .
+
+       5000-RESOLVE-START-ID.
+      *    See list-recipes.cob for the rationale behind resuming
+      *    just past the last checkpointed recipe id, and for
+      *    advancing a manually-entered id the same way. Here the
+      *    last page number printed is also recovered, so a resumed
+      *    run's pagination carries on instead of restarting at 1.
+           IF ws-entered-start-id = ZERO
+               MOVE ws-checkpoint-report TO fd-checkpoint-report
+               READ fd-checkpoints
+                   INVALID KEY
+                       MOVE 1 TO ws-start-id
+                   NOT INVALID KEY
+                       IF fd-checkpoint-last-id = ZERO
+                           MOVE 1 TO ws-start-id
+                       ELSE
+                           COMPUTE ws-start-id =
+                               fd-checkpoint-last-id + 1
+                           SET ws-resuming TO TRUE
+                           MOVE fd-checkpoint-last-page TO ws-page-no
+                       END-IF
+               END-READ
+           ELSE
+               COMPUTE ws-start-id = ws-entered-start-id + 1
+               MOVE ws-checkpoint-report TO fd-checkpoint-report
+               READ fd-checkpoints
+                   NOT INVALID KEY
+                       SET ws-resuming TO TRUE
+                       MOVE fd-checkpoint-last-page TO ws-page-no
+               END-READ
+           END-IF
+           .
+
+       6000-UPDATE-CHECKPOINT.
+           MOVE fd-recipe-id TO fd-checkpoint-last-id
+           MOVE ws-page-no TO fd-checkpoint-last-page
+           PERFORM 6100-WRITE-CHECKPOINT
+           .
+
+       6100-WRITE-CHECKPOINT.
+           MOVE ws-checkpoint-report TO fd-checkpoint-report
+           REWRITE fd-checkpoint
+               INVALID KEY
+                   WRITE fd-checkpoint
+           END-REWRITE
+           .
+
+       1000-PRINT-HEADERS.
+           ADD 1 TO ws-page-no
+
+           MOVE SPACES TO ws-line
+           STRING 'RECIPE MASTER LIST' DELIMITED BY SIZE
+               INTO ws-line
+           MOVE ws-line TO fd-print-line
+           WRITE fd-print-line
+
+           MOVE SPACES TO ws-line
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+               ws-run-date-edit DELIMITED BY SIZE
+               '   PAGE: ' DELIMITED BY SIZE
+               ws-page-no DELIMITED BY SIZE
+               INTO ws-line
+           MOVE ws-line TO fd-print-line
+           WRITE fd-print-line
+
+           MOVE SPACES TO ws-line
+           STRING 'ID     NAME' DELIMITED BY SIZE
+               INTO ws-line
+           MOVE ws-line TO fd-print-line
+           WRITE fd-print-line
+
+           MOVE ZERO TO ws-line-no
+           .
+
+       2000-PRINT-RECIPE.
+      *    This report is handed to the kitchen, so the category,
+      *    yield and instructions need to be on it too, not just the
+      *    id/name/ingredient lines - the same fields the single-
+      *    recipe views (lookup-recipe, list-recipes) already show.
+           ADD 1 TO ws-recipe-count
+
+           MOVE SPACES TO ws-line
+           STRING fd-recipe-id DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               fd-recipe-name DELIMITED BY SIZE
+               INTO ws-line
+           MOVE ws-line TO fd-print-line
+           WRITE fd-print-line
+           ADD 1 TO ws-line-no
+
+           IF ws-line-no >= ws-lines-per-page
+               PERFORM 1000-PRINT-HEADERS
+           END-IF
+           MOVE SPACES TO ws-line
+           STRING '    CATEGORY: ' DELIMITED BY SIZE
+               fd-recipe-category DELIMITED BY SIZE
+               '   YIELD: ' DELIMITED BY SIZE
+               fd-recipe-yield DELIMITED BY SIZE
+               INTO ws-line
+           MOVE ws-line TO fd-print-line
+           WRITE fd-print-line
+           ADD 1 TO ws-line-no
+
+           IF ws-line-no >= ws-lines-per-page
+               PERFORM 1000-PRINT-HEADERS
+           END-IF
+           MOVE SPACES TO ws-line
+           STRING '    INSTRUCTIONS: ' DELIMITED BY SIZE
+               fd-recipe-instructions DELIMITED BY SIZE
+               INTO ws-line
+           MOVE ws-line TO fd-print-line
+           WRITE fd-print-line
+           ADD 1 TO ws-line-no
+           .
+
+       3000-PRINT-INGREDIENTS.
+      *    See list-recipes.cob for the rationale behind the START
+      *    plus forward-read-while-matching pattern used here.
+           SET ws-ingredient-not-eof TO TRUE
+           MOVE fd-recipe-id TO fd-ingredient-recipe-id
+           MOVE 1 TO fd-ingredient-line-no
+
+           START fd-ingredients KEY IS >= fd-ingredient-key
+               INVALID KEY
+                   SET ws-ingredient-eof TO TRUE
+           END-START
+
+           PERFORM UNTIL ws-ingredient-eof
+               IF ws-line-no >= ws-lines-per-page
+                   PERFORM 1000-PRINT-HEADERS
+               END-IF
+
+               READ fd-ingredients NEXT RECORD
+                   AT END
+                       SET ws-ingredient-eof TO TRUE
+                   NOT AT END
+                       IF fd-ingredient-recipe-id NOT = fd-recipe-id
+                           SET ws-ingredient-eof TO TRUE
+                       ELSE
+                           MOVE fd-ingredient-qty
+                               TO ws-ingredient-qty-edit
+                           MOVE SPACES TO ws-line
+                           STRING '    - ' DELIMITED BY SIZE
+                               ws-ingredient-qty-edit DELIMITED BY SIZE
+                               ' ' DELIMITED BY SIZE
+                               fd-ingredient-unit DELIMITED BY SIZE
+                               ' ' DELIMITED BY SIZE
+                               fd-ingredient-desc DELIMITED BY SIZE
+                               ' (' DELIMITED BY SIZE
+                               fd-ingredient-code DELIMITED BY SIZE
+                               ')' DELIMITED BY SIZE
+                               INTO ws-line
+                           MOVE ws-line TO fd-print-line
+                           WRITE fd-print-line
+                           ADD 1 TO ws-line-no
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
