@@ -0,0 +1,13 @@
+      *****************************************************************
+      * MENU-RECORD.CPY
+      *
+      * One recipe assigned to one day's menu (menus.db). Keyed by
+      * menu date plus a line number so a day can carry any number of
+      * recipes. Included with a prefix via
+      *     COPY 'src/menu-record.cpy' REPLACING ==:X:== BY ==xx-==.
+      *****************************************************************
+       01 :X:menu.
+           02 :X:menu-key.
+               03 :X:menu-date          PIC 9(8).
+               03 :X:menu-line-no       PIC 9(3).
+           02 :X:menu-recipe-id         PIC 9(6).
