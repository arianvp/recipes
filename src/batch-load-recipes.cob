@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batch-load-recipes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT fd-batch-in
+           ASSIGN TO 'batch-recipes-in.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT fd-reject
+           ASSIGN TO 'batch-recipes-reject.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL fd-recipes
+           ASSIGN TO 'recipes.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS fd-recipe-id.
+
+       SELECT OPTIONAL fd-audits
+           ASSIGN TO 'recipes-audit.log'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-batch-in.
+       COPY 'src/batch-recipe-record.cpy'
+           REPLACING ==:X:== BY ==in-==.
+
+       FD fd-reject.
+       COPY 'src/batch-reject-record.cpy'
+           REPLACING ==:X:== BY ==rj-==.
+
+       FD fd-recipes.
+       COPY 'src/recipe-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       FD fd-audits.
+       COPY 'src/audit-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       WORKING-STORAGE SECTION.
+       01 FILLER                       PIC X VALUE 'N'.
+           88 ws-eof                   VALUE 'Y'.
+           88 ws-not-eof                VALUE 'N'.
+       01 ws-accepted-count            PIC 9(6) BINARY VALUE ZERO.
+       01 ws-rejected-count            PIC 9(6) BINARY VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT fd-batch-in
+           OPEN OUTPUT fd-reject
+           OPEN I-O fd-recipes
+           OPEN EXTEND fd-audits
+
+           PERFORM UNTIL ws-eof
+               READ fd-batch-in
+                   AT END
+                       SET ws-eof TO TRUE
+                   NOT AT END
+                       PERFORM 1000-LOAD-ONE-ROW
+               END-READ
+           END-PERFORM
+
+           CLOSE fd-batch-in
+           CLOSE fd-reject
+           CLOSE fd-recipes
+           CLOSE fd-audits
+
+           DISPLAY 'RECIPES ACCEPTED: ' ws-accepted-count
+           DISPLAY 'RECIPES REJECTED: ' ws-rejected-count
+
+           STOP RUN
+           .
+
+       1000-LOAD-ONE-ROW.
+           MOVE in-batch-recipe-id       TO fd-recipe-id
+           MOVE in-batch-recipe-name     TO fd-recipe-name
+           MOVE in-batch-recipe-category TO fd-recipe-category
+           MOVE in-batch-recipe-yield    TO fd-recipe-yield
+           MOVE in-batch-recipe-instructions
+               TO fd-recipe-instructions
+
+           WRITE fd-recipe
+               INVALID KEY
+                   MOVE in-batch-recipe-id TO rj-batch-reject-id
+                   MOVE in-batch-recipe-name
+                       TO rj-batch-reject-name
+                   MOVE in-batch-recipe-category
+                       TO rj-batch-reject-category
+                   MOVE 'DUPLICATE RECIPE ID'
+                       TO rj-batch-reject-reason
+                   WRITE rj-batch-reject
+                   ADD 1 TO ws-rejected-count
+               NOT INVALID KEY
+                   ADD 1 TO ws-accepted-count
+                   PERFORM 1100-WRITE-AUDIT-RECORD
+           END-WRITE
+           .
+
+       1100-WRITE-AUDIT-RECORD.
+           MOVE fd-recipe-id   TO fd-audit-recipe-id
+           MOVE 'CREATE'       TO fd-audit-action
+           MOVE SPACES         TO fd-audit-old-name
+           MOVE fd-recipe-name TO fd-audit-new-name
+           ACCEPT fd-audit-date FROM DATE YYYYMMDD
+           ACCEPT fd-audit-time FROM TIME
+
+           WRITE fd-audit
+           .
