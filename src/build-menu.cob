@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. build-menu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-menus
+           ASSIGN TO 'menus.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS fd-menu-key.
+
+       SELECT OPTIONAL fd-recipes
+           ASSIGN TO 'recipes.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS fd-recipe-id.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-menus.
+       COPY 'src/menu-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       FD fd-recipes.
+       COPY 'src/recipe-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-menu-date                 PIC 9(8).
+       01 ws-line-no                   PIC 9(3) VALUE ZERO.
+       01 ws-more-switch                PIC X(01) VALUE 'Y'.
+           88 ws-more-recipes            VALUE 'Y'.
+           88 ws-no-more-recipes         VALUE 'N'.
+       01 ws-menu-switch                PIC X(01) VALUE 'N'.
+           88 ws-menu-eof                VALUE 'Y'.
+           88 ws-menu-not-eof            VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           DISPLAY 'MENU DATE (YYYYMMDD): ' WITH NO ADVANCING
+           ACCEPT ws-menu-date
+
+           OPEN I-O fd-menus
+           OPEN INPUT fd-recipes
+
+           PERFORM 2000-FIND-LAST-LINE-NO
+
+           PERFORM UNTIL ws-no-more-recipes
+               DISPLAY 'RECIPE ID (0 TO STOP): ' WITH NO ADVANCING
+               ACCEPT fd-recipe-id
+
+               IF fd-recipe-id = ZERO
+                   SET ws-no-more-recipes TO TRUE
+               ELSE
+                   PERFORM 1000-ADD-RECIPE-TO-MENU
+               END-IF
+           END-PERFORM
+
+           CLOSE fd-menus
+           CLOSE fd-recipes
+
+           STOP RUN
+           .
+
+       2000-FIND-LAST-LINE-NO.
+      *    A second build-menu run for the same date must not restart
+      *    numbering at 1, or its WRITEs collide with lines the first
+      *    run already added, so the highest line-no on file for the
+      *    date is found first (same START plus forward-read pattern
+      *    used for ingredient lines).
+           SET ws-menu-not-eof TO TRUE
+           MOVE ws-menu-date TO fd-menu-date
+           MOVE 1 TO fd-menu-line-no
+
+           START fd-menus KEY IS >= fd-menu-key
+               INVALID KEY
+                   SET ws-menu-eof TO TRUE
+           END-START
+
+           PERFORM UNTIL ws-menu-eof
+               READ fd-menus NEXT RECORD
+                   AT END
+                       SET ws-menu-eof TO TRUE
+                   NOT AT END
+                       IF fd-menu-date NOT = ws-menu-date
+                           SET ws-menu-eof TO TRUE
+                       ELSE
+                           MOVE fd-menu-line-no TO ws-line-no
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+       1000-ADD-RECIPE-TO-MENU.
+           READ fd-recipes
+               INVALID KEY
+                   DISPLAY 'RECIPE ' fd-recipe-id ' NOT ON FILE - '
+                       'NOT ADDED'
+               NOT INVALID KEY
+                   ADD 1 TO ws-line-no
+                   MOVE ws-menu-date TO fd-menu-date
+                   MOVE ws-line-no TO fd-menu-line-no
+                   MOVE fd-recipe-id TO fd-menu-recipe-id
+
+                   WRITE fd-menu
+                       INVALID KEY
+                           DISPLAY 'MENU LINE COULD NOT BE WRITTEN'
+                       NOT INVALID KEY
+                           DISPLAY 'ADDED: ' fd-recipe-name
+                   END-WRITE
+           END-READ
+           .
