@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. run-production.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL fd-recipes
+           ASSIGN TO 'recipes.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS fd-recipe-id.
+
+       SELECT OPTIONAL fd-ingredients
+           ASSIGN TO 'ingredients.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS fd-ingredient-key.
+
+       SELECT OPTIONAL fd-inventories
+           ASSIGN TO 'inventory.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS fd-inventory-code.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD fd-recipes.
+       COPY 'src/recipe-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       FD fd-ingredients.
+       COPY 'src/ingredient-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       FD fd-inventories.
+       COPY 'src/inventory-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-found-switch               PIC X(01) VALUE 'N'.
+           88 ws-found                  VALUE 'Y'.
+           88 ws-not-found               VALUE 'N'.
+       01 ws-batch-count                PIC 9(5).
+       01 ws-ratio                      PIC 9(3)V9(4).
+       01 ws-scaled-qty                 PIC 9(7)V9(2).
+       01 ws-scaled-qty-edit            PIC ZZZZZZ9.99.
+       01 ws-ingredient-switch          PIC X(01) VALUE 'N'.
+           88 ws-ingredient-eof          VALUE 'Y'.
+           88 ws-ingredient-not-eof      VALUE 'N'.
+       01 ws-new-qty                    PIC S9(7)V9(2).
+       01 ws-on-hand-edit               PIC ZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+           DISPLAY 'RECIPE ID:            ' WITH NO ADVANCING
+           ACCEPT fd-recipe-id
+
+           OPEN INPUT fd-recipes
+           OPEN INPUT fd-ingredients
+           OPEN I-O fd-inventories
+
+           READ fd-recipes
+               INVALID KEY
+                   DISPLAY 'RECIPE ' fd-recipe-id ' NOT ON FILE'
+                   SET ws-not-found TO TRUE
+               NOT INVALID KEY
+                   SET ws-found TO TRUE
+           END-READ
+
+           IF ws-found AND fd-recipe-yield = ZERO
+               DISPLAY 'RECIPE ' fd-recipe-id ' HAS NO YIELD ON '
+                   'FILE - CANNOT COMPUTE A PRODUCTION RATIO'
+               SET ws-not-found TO TRUE
+           END-IF
+
+           IF ws-found
+               DISPLAY 'RECIPE: ' fd-recipe-name
+               DISPLAY 'YIELD (SERVINGS AS WRITTEN): ' fd-recipe-yield
+
+               DISPLAY 'PLANNED BATCH COUNT:  ' WITH NO ADVANCING
+               ACCEPT ws-batch-count
+
+               COMPUTE ws-ratio ROUNDED =
+                   ws-batch-count / fd-recipe-yield
+                   ON SIZE ERROR
+                       DISPLAY 'BATCH COUNT ' ws-batch-count
+                           ' AGAINST YIELD ' fd-recipe-yield
+                           ' PRODUCES A RATIO TOO LARGE TO SCALE - '
+                           'RUN ABANDONED'
+                       SET ws-not-found TO TRUE
+               END-COMPUTE
+
+               IF ws-found
+                   PERFORM 1000-CONSUME-INGREDIENTS
+               END-IF
+           END-IF
+
+           CLOSE fd-recipes
+           CLOSE fd-ingredients
+           CLOSE fd-inventories
+
+           STOP RUN
+           .
+
+       1000-CONSUME-INGREDIENTS.
+      *    See scale-recipe.cob for the ratio calculation this mirrors;
+      *    here the scaled amount is actually taken out of stock.
+           SET ws-ingredient-not-eof TO TRUE
+           MOVE fd-recipe-id TO fd-ingredient-recipe-id
+           MOVE 1 TO fd-ingredient-line-no
+
+           START fd-ingredients KEY IS >= fd-ingredient-key
+               INVALID KEY
+                   SET ws-ingredient-eof TO TRUE
+           END-START
+
+           PERFORM UNTIL ws-ingredient-eof
+               READ fd-ingredients NEXT RECORD
+                   AT END
+                       SET ws-ingredient-eof TO TRUE
+                   NOT AT END
+                       IF fd-ingredient-recipe-id NOT = fd-recipe-id
+                           SET ws-ingredient-eof TO TRUE
+                       ELSE
+                           PERFORM 2000-CONSUME-ONE-ITEM
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+       2000-CONSUME-ONE-ITEM.
+           COMPUTE ws-scaled-qty ROUNDED =
+               fd-ingredient-qty * ws-ratio
+
+           MOVE fd-ingredient-code TO fd-inventory-code
+
+           READ fd-inventories
+               INVALID KEY
+                   DISPLAY 'INVENTORY ITEM ' fd-ingredient-code
+                       ' NOT ON FILE - ' fd-ingredient-desc
+                       ' NOT DEDUCTED'
+               NOT INVALID KEY
+                   COMPUTE ws-new-qty =
+                       fd-inventory-qty-on-hand - ws-scaled-qty
+                   MOVE ws-scaled-qty TO ws-scaled-qty-edit
+                   MOVE fd-inventory-qty-on-hand TO ws-on-hand-edit
+                   IF ws-new-qty < ZERO
+                       DISPLAY 'WARNING - INSUFFICIENT STOCK FOR '
+                           fd-ingredient-code ' (' fd-ingredient-desc
+                           ') NEED ' ws-scaled-qty-edit ' HAVE '
+                           ws-on-hand-edit
+                       MOVE ZERO TO fd-inventory-qty-on-hand
+                   ELSE
+                       MOVE ws-new-qty TO fd-inventory-qty-on-hand
+                   END-IF
+                   MOVE fd-inventory-qty-on-hand TO ws-on-hand-edit
+                   REWRITE fd-inventory
+                       INVALID KEY
+                           DISPLAY 'INVENTORY ITEM '
+                               fd-ingredient-code
+                               ' COULD NOT BE REWRITTEN - STOCK '
+                               'NOT UPDATED'
+                       NOT INVALID KEY
+                           DISPLAY '  ' fd-ingredient-code ' -'
+                               ws-scaled-qty-edit ' ' fd-inventory-unit
+                               ' REMAINING ' ws-on-hand-edit
+                   END-REWRITE
+           END-READ
+           .
