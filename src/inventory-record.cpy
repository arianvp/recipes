@@ -0,0 +1,14 @@
+      *****************************************************************
+      * INVENTORY-RECORD.CPY
+      *
+      * On-hand stock layout for the inventory file (inventory.db),
+      * keyed by the same ingredient code used on recipe ingredient
+      * lines. Included into each program's FD with a prefix via
+      *     COPY 'src/inventory-record.cpy'
+      *         REPLACING ==:X:== BY ==xx-==.
+      *****************************************************************
+       01 :X:inventory.
+           02 :X:inventory-code         PIC X(10).
+           02 :X:inventory-desc         PIC X(40).
+           02 :X:inventory-qty-on-hand  PIC 9(7)V9(2).
+           02 :X:inventory-unit         PIC X(10).
