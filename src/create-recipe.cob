@@ -10,22 +10,181 @@
            ACCESS IS RANDOM
            RECORD KEY IS fd-recipe-id.
 
+       SELECT OPTIONAL fd-counters
+           ASSIGN TO 'recipe-counter.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS fd-counter-key.
+
+       SELECT OPTIONAL fd-ingredients
+           ASSIGN TO 'ingredients.db'
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS fd-ingredient-key.
+
+       SELECT OPTIONAL fd-audits
+           ASSIGN TO 'recipes-audit.log'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD fd-recipes.
        COPY 'src/recipe-record.cpy'
            REPLACING ==:X:== BY ==fd-==.
 
+       FD fd-counters.
+       COPY 'src/counter-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       FD fd-ingredients.
+       COPY 'src/ingredient-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       FD fd-audits.
+       COPY 'src/audit-record.cpy'
+           REPLACING ==:X:== BY ==fd-==.
+
+       WORKING-STORAGE SECTION.
+       01 ws-next-id                   PIC 9(6).
+       01 ws-dup-id                    PIC 9(6).
+       01 ws-write-switch               PIC X(01) VALUE 'N'.
+           88 ws-write-ok                VALUE 'Y'.
+           88 ws-write-failed            VALUE 'N'.
+       01 ws-line-no                   PIC 9(3) VALUE ZERO.
+       01 ws-more-switch                PIC X(01) VALUE 'Y'.
+           88 ws-more-ingredients        VALUE 'Y'.
+           88 ws-no-more-ingredients     VALUE 'N'.
+
        PROCEDURE DIVISION.
-           DISPLAY 'RECIPE ID:   ' WITH NO ADVANCING
-           ACCEPT fd-recipe-id
+           PERFORM 1000-GET-NEXT-ID
+
+           MOVE ws-next-id TO fd-recipe-id
+           DISPLAY 'RECIPE ID:   ' fd-recipe-id
 
            DISPLAY 'RECIPE NAME: ' WITH NO ADVANCING
            ACCEPT fd-recipe-name
 
+           DISPLAY 'CATEGORY (APPETIZER/ENTREE/DESSERT/SIDE): '
+               WITH NO ADVANCING
+           ACCEPT fd-recipe-category
+
+           DISPLAY 'YIELD (SERVINGS AS WRITTEN): ' WITH NO ADVANCING
+           ACCEPT fd-recipe-yield
+
+           DISPLAY 'INSTRUCTIONS:' WITH NO ADVANCING
+           ACCEPT fd-recipe-instructions
+
            OPEN I-O fd-recipes
+
            WRITE fd-recipe
+               INVALID KEY
+                   PERFORM 2000-SHOW-DUPLICATE
+               NOT INVALID KEY
+                   SET ws-write-ok TO TRUE
+           END-WRITE
+
            CLOSE fd-recipes
 
+           IF ws-write-ok
+               PERFORM 3000-GET-INGREDIENTS
+               PERFORM 4000-WRITE-AUDIT-RECORD
+           END-IF
+
            STOP RUN
            .
+
+       2000-SHOW-DUPLICATE.
+      *    The auto-generated id should never already be on file, but
+      *    a manually patched recipe-counter.db or a hand-edited
+      *    recipes.db can still collide, so the WRITE is guarded.
+           MOVE fd-recipe-id TO ws-dup-id
+
+           READ fd-recipes
+               INVALID KEY
+                   DISPLAY 'RECIPE ' ws-dup-id ' REJECTED - '
+                       'ALREADY ON FILE, BUT RECORD COULD NOT BE READ'
+           END-READ
+
+           DISPLAY 'RECIPE ' ws-dup-id ' ALREADY EXISTS AS: '
+               fd-recipe-name
+           DISPLAY 'NOTHING WAS WRITTEN - RERUN TO GET A NEW ID'
+           .
+
+       3000-GET-INGREDIENTS.
+      *    Ingredient lines are optional and open-ended, so they are
+      *    captured in a loop: a zero quantity ends the list.
+           OPEN I-O fd-ingredients
+
+           PERFORM UNTIL ws-no-more-ingredients
+               DISPLAY 'INGREDIENT QTY  (0 TO STOP): '
+                   WITH NO ADVANCING
+               ACCEPT fd-ingredient-qty
+
+               IF fd-ingredient-qty = ZERO
+                   SET ws-no-more-ingredients TO TRUE
+               ELSE
+                   ADD 1 TO ws-line-no
+                   MOVE fd-recipe-id TO fd-ingredient-recipe-id
+                   MOVE ws-line-no TO fd-ingredient-line-no
+
+                   DISPLAY 'INGREDIENT CODE (INVENTORY ITEM): '
+                       WITH NO ADVANCING
+                   ACCEPT fd-ingredient-code
+
+                   DISPLAY 'INGREDIENT UNIT:                  '
+                       WITH NO ADVANCING
+                   ACCEPT fd-ingredient-unit
+
+                   DISPLAY 'INGREDIENT DESCRIPTION:           '
+                       WITH NO ADVANCING
+                   ACCEPT fd-ingredient-desc
+
+                   WRITE fd-ingredient
+                       INVALID KEY
+                           DISPLAY 'INGREDIENT LINE COULD NOT BE '
+                               'WRITTEN'
+                   END-WRITE
+               END-IF
+           END-PERFORM
+
+           CLOSE fd-ingredients
+           .
+
+       4000-WRITE-AUDIT-RECORD.
+      *    OPEN EXTEND appends to the existing log instead of
+      *    replacing it; the file is created on the first run.
+           OPEN EXTEND fd-audits
+
+           MOVE fd-recipe-id      TO fd-audit-recipe-id
+           MOVE 'CREATE'          TO fd-audit-action
+           MOVE SPACES            TO fd-audit-old-name
+           MOVE fd-recipe-name    TO fd-audit-new-name
+           ACCEPT fd-audit-date FROM DATE YYYYMMDD
+           ACCEPT fd-audit-time FROM TIME
+
+           WRITE fd-audit
+
+           CLOSE fd-audits
+           .
+
+       1000-GET-NEXT-ID.
+      *    The counter record is keyed by a single constant key so the
+      *    file always holds exactly one record: the next id to hand
+      *    out. The first run creates that record starting at 1.
+           MOVE 'C' TO fd-counter-key
+
+           OPEN I-O fd-counters
+
+           READ fd-counters
+               INVALID KEY
+                   MOVE 1 TO fd-counter-next-id
+                   WRITE fd-counter
+           END-READ
+
+           MOVE fd-counter-next-id TO ws-next-id
+
+           ADD 1 TO fd-counter-next-id
+           REWRITE fd-counter
+
+           CLOSE fd-counters
+           .
