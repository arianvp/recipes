@@ -0,0 +1,14 @@
+      *****************************************************************
+      * BATCH-REJECT-RECORD.CPY
+      *
+      * Layout for rows rejected by batch-load-recipes.cob: the input
+      * row plus the reason it could not be written. Included with a
+      * prefix via
+      *     COPY 'src/batch-reject-record.cpy'
+      *         REPLACING ==:X:== BY ==xx-==.
+      *****************************************************************
+       01 :X:batch-reject.
+           02 :X:batch-reject-id        PIC 9(6).
+           02 :X:batch-reject-name      PIC X(100).
+           02 :X:batch-reject-category  PIC X(10).
+           02 :X:batch-reject-reason    PIC X(30).
