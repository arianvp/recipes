@@ -0,0 +1,13 @@
+      *****************************************************************
+      * RECIPE-RECORD.CPY
+      *
+      * Master record layout for the recipe file (recipes.db).
+      * Included into each program's FD with a prefix via
+      *     COPY 'src/recipe-record.cpy' REPLACING ==:X:== BY ==xx-==.
+      *****************************************************************
+       01 :X:recipe.
+           02 :X:recipe-id              PIC 9(6).
+           02 :X:recipe-name            PIC X(100).
+           02 :X:recipe-category        PIC X(10).
+           02 :X:recipe-yield           PIC 9(4).
+           02 :X:recipe-instructions    PIC X(500).
