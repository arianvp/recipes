@@ -0,0 +1,15 @@
+      *****************************************************************
+      * CHECKPOINT-RECORD.CPY
+      *
+      * One row per restartable report, recording the last recipe id
+      * that report fully processed (report-checkpoint.db), and the
+      * last page number printed for reports that paginate a real
+      * output file. A zero last-id means the report last ran to
+      * completion. Included with a prefix via
+      *     COPY 'src/checkpoint-record.cpy'
+      *         REPLACING ==:X:== BY ==xx-==.
+      *****************************************************************
+       01 :X:checkpoint.
+           02 :X:checkpoint-report      PIC X(10).
+           02 :X:checkpoint-last-id     PIC 9(6).
+           02 :X:checkpoint-last-page   PIC 9(4).
